@@ -19,11 +19,39 @@
          ORGANIZATION IS LINE SEQUENTIAL.
 
          SELECT SALARY-FILE ASSIGN TO "salary.txt"
-         ORGANIZATION IS LINE SEQUENTIAL.
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS SalaryFileStatus.
+
+         SELECT SALARY-CSV-FILE ASSIGN TO "salary.csv"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS CsvFileStatus.
 
          SELECT CONFIG-FILE
          ASSIGN TO "config.txt"
          ORGANIZATION IS LINE SEQUENTIAL.
+
+         SELECT EMPLOYEES-FILE
+         ASSIGN TO "employees.dat"
+         ORGANIZATION IS LINE SEQUENTIAL.
+
+         SELECT BATCH-CHECKPOINT-FILE
+         ASSIGN TO "batch_checkpoint.dat"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS CheckpointFileStatus.
+
+         SELECT BATCH-ERROR-FILE
+         ASSIGN TO "batch_errors.txt"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS BatchErrorFileStatus.
+
+         SELECT PAYSLIP-HISTORY-FILE
+         ASSIGN TO "payslip_history.txt"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS PayslipFileStatus.
+
+         SELECT TAX-BRACKET-FILE
+         ASSIGN TO "taxBrackets.dat"
+         ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  CITY-TAX-FILE.
@@ -39,16 +67,69 @@
 
        FD SALARY-FILE.
        01 PrinLine PIC X(50).
-       
+
+       FD SALARY-CSV-FILE.
+       01 CsvLine PIC X(200).
+
+       FD PAYSLIP-HISTORY-FILE.
+       01 PayslipLine PIC X(100).
+
+       FD TAX-BRACKET-FILE.
+       01 TaxBracketRecord.
+         05 TaxBracketRecThreshold PIC 9(4)V99.
+         05 TaxBracketRecDivisor PIC 9V999.
+         05 TaxBracketRecDeduction PIC 9(3)V99.
+
        FD CONFIG-FILE.
        01 CONFIG-RECORD.
          05 CONFIG-KEY      PIC X(20).
          05 CONFIG-VALUE    PIC X(20).
 
+       FD EMPLOYEES-FILE.
+       01 EmployeeRecord.
+      *> The numeric-looking fields are read as raw text so a
+      *> malformed row (letters where a number belongs) can be
+      *> detected and skipped instead of silently becoming garbage
+         05 EmpName             PIC X(30).
+         05 EmpOIB               PIC X(11).
+         05 EmpCityLineX          PIC X(3).
+         05 EmpKidsNumX            PIC X(2).
+         05 EmpDependentsNumX      PIC X(2).
+         05 EmpDisabilityStatus   PIC X(1).
+         05 EmpCalcType           PIC X(1).
+         05 EmpAmountX             PIC X(9).
+
+       FD BATCH-CHECKPOINT-FILE.
+       01 CheckpointRecord.
+         05 CheckpointRowCount PIC 9(5).
+
+       FD BATCH-ERROR-FILE.
+       01 BatchErrorLine PIC X(100).
+
        WORKING-STORAGE SECTION.
+       01 BatchMode PIC X VALUE 'n'.
+          88 RunBatch VALUE 'y'.
+       01 EndOfEmployeesFile PIC X VALUE 'n'.
+       01 BatchEmployeeCount PIC 9(5) VALUE 0.
+       01 BatchOkCount PIC 9(5) VALUE 0.
+       01 BatchBadCount PIC 9(5) VALUE 0.
+       01 EmpRowOk PIC X VALUE 'Y'.
+       01 EmpCityLine PIC 9(3).
+       01 EmpKidsNum PIC 9(2).
+       01 EmpDependentsNum PIC 9(2).
+       01 EmpAmount PIC 9(7)V99.
+       01 ResumeFromCount PIC 9(5) VALUE 0.
+       01 EndOfCheckpointFile PIC X VALUE 'n'.
+       01 CheckpointFileStatus PIC X(2) VALUE '00'.
+       01 BatchErrorFileStatus PIC X(2) VALUE '00'.
+       01 PayslipFileStatus PIC X(2) VALUE '00'.
+       01 PayslipTimestamp PIC X(21) VALUE SPACES.
+       01 SalaryFileStatus PIC X(2) VALUE '00'.
        01 ConfigIsOpen PIC A(1).
-       01 GrossSalary PIC 9(7)V99.
+       01 GrossSalary PIC 9(7)V99 VALUE 0.
+       01 GrossSalaryX PIC X(12) VALUE SPACES.
        01 MinSalary PIC 9(4)V99.
+       01 MinSalaryConfirm PIC X VALUE SPACES.
        01 CityTaxBreakingPoint PIC 9(4)V99.
        01 CityTaxLowTaxPercent PIC 9(2)V99.
        01 CityTaxHighTaxPercent PIC 9(2)V99.
@@ -65,7 +146,7 @@
          05 FirstPillarInEuro PIC 9(7)V99.
          05 SecondPillar PIC 9V99.
          05 SecondPillarInEuro PIC 9(7)V99.
-         05 TotalPillarInEuro PIC 9(7)V99.
+         05 TotalPillarInEuro PIC 9(7)V99 VALUE 0.
        01 HealthInsurance.
          05 HealthInsurancePercent PIC V999.
          05 HealthInsuranceInEuro PIC 9(7)V99.
@@ -73,16 +154,55 @@
        01 SelectedCityLowTax PIC V9999. 
        01 SelectedCityHighTax PIC V9999. 
        01 RunCityListing PIC X VALUE 'Y'.
+       01 CitySearchMode PIC X(1).
+       01 SelectedLineNumberX PIC X(5).
+       01 CitySearchText PIC X(45).
+       01 CitySearchTrimU PIC X(45).
+       01 CitySearchLen PIC 9(2).
+       01 CityNameU PIC X(60).
+       01 CityPos PIC 99.
+       01 CityFound PIC X VALUE 'N'.
+       01 CityMatchCount PIC 9(3) VALUE 0.
+       01 CityMatchIdx PIC 9(3).
+       01 CityMatchIndex PIC 9(3) OCCURS 565 TIMES.
+
+      *> Shared across every interactive re-prompt-on-bad-input
+      *> paragraph (2110/2111/2210/2220/2405/2406/2415) - a closed
+      *> or redirected stdin makes ACCEPT keep returning blanks, so
+      *> without a cap their self-PERFORM re-prompt idiom never
+      *> terminates and eventually overflows the call stack
+       01 InputRetryCount PIC 9(3) VALUE 0.
+       01 MaxInputRetries PIC 9(3) VALUE 020.
+
+       01 TaxBrackets.
+         05 TaxBracketEntry OCCURS 10 TIMES INDEXED BY TaxBracketIdx.
+           10 TaxBracketThreshold PIC 9(4)V99.
+           10 TaxBracketDivisor PIC 9V999.
+           10 TaxBracketDeduction PIC 9(3)V99.
+         05 TaxBracketCount PIC 9(2) VALUE 0.
+       01 EndOfTaxBracketFile PIC X VALUE 'n'.
+
+       01 AllowancesTable.
+         05 AllowanceEntry OCCURS 20 TIMES INDEXED BY AllowIdx.
+           10 AllowanceTableValue PIC 9V9.
+           10 AllowanceTableLabel PIC X(20).
+         05 AllowancesTableCount PIC 9(2) VALUE 0.
+       01 AllowanceLookupLabel PIC X(20) VALUE SPACES.
+       01 AllowanceLookupValue PIC 9V9 VALUE 0.
+       01 AllowanceFound PIC X VALUE 'N'.
+       01 KidAllowIdx PIC 9(2).
+       01 KidAllowIdxDisp PIC Z9.
 
        01 AllowancesCalc.
          05 PersonalAllowance PIC 9(2)V9.
          05 TotalAllowances PIC 9(2)V9 VALUE 0.0.
          05 KidsNum PIC 9(2).
-         05 KidsAllowance PIC 9(2)V9.
+         05 KidsNumX PIC X(4).
+         05 KidsAllowance PIC 9(2)V9 VALUE 0.
          05 AfterTenthKidValue PIC 9(2)V9.
-         05 RunAllowanceListing PIC 99 VALUE 1.
          05 AfterTenthKidAllowance PIC 9V9.
          05 DependentsNum PIC 9(2).
+         05 DependentsNumX PIC X(4).
          05 DependentsAllowance PIC 9(2)V9.
          05 TotalDependentsAllowance PIC 9(2)V9.
          05 DisabilityStatus PIC X(1).
@@ -101,9 +221,10 @@
        01 Income PIC 9(7)V99.
        01 CityLowTaxInEuro PIC 9(7)V99.
        01 CityHighTaxInEuro PIC 9(7)V99.
-       01 IncomeTaxInEuro PIC 9(7)V99.
+       01 IncomeTaxInEuro PIC 9(7)V99 VALUE 0.
        01 EmployerToPayInEuro PIC 9(7)V99.
        01 NetSalary PIC 9(7)V99 VALUE 0.
+       01 NetSalaryX PIC X(12) VALUE SPACES.
        
        01 NetOrGross PIC X VALUE "1".
           88 BrutToNet VALUE "1". 
@@ -118,8 +239,12 @@
        01 MakeReportFile PIC X.
           88 MakeReport VALUE "y".
        01 StayOpen PIC X VALUE "y".
+       01 CsvFileStatus PIC X(2) VALUE '00'.
+       01 CsvNameField PIC X(30) VALUE SPACES.
+       01 CsvOibField PIC X(11) VALUE SPACES.
 
        01 GrossSalaryF  PIC Z(7).99.
+       01 MinSalaryF  PIC Z(4).99.
        01 FirstPillarInEuroF  PIC Z(7).99.
        01 SecondPillarInEuroF  PIC Z(7).99.
        01 IncomeF  PIC Z(7).99.
@@ -138,14 +263,25 @@
 
        1000-MAIN-PROCESS.
          PERFORM 1100-ReadConfig.
+         PERFORM 1200-ReadTaxBrackets.
          PERFORM 2000-ReadAllCities.
-         PERFORM 2100-ChooseCity.
-         PERFORM 2200-ChooseAllowances.
-         PERFORM 2300-ReadAllowances.
-         PERFORM 2400-ChooseCalculation.
-         PERFORM 2500-DisplayCalculations.
-         PERFORM 2600-RunReportMaker.
-           
+         DISPLAY 'Process a payroll batch from employees.dat? (y/n) '
+         WITH NO ADVANCING
+         ACCEPT BatchMode
+         IF RunBatch
+           PERFORM 3000-BATCH-PROCESS
+         ELSE
+           PERFORM 2100-ChooseCity
+           PERFORM 2200-ChooseAllowances
+           PERFORM 2300-ReadAllowances
+           PERFORM 2400-ChooseCalculation
+           PERFORM 2500-DisplayCalculations
+           MOVE SPACES TO CsvNameField
+           MOVE SPACES TO CsvOibField
+           PERFORM 2640-AppendPayslipHistory
+           PERFORM 2600-RunReportMaker
+         END-IF.
+
          STOP RUN.
 
        1100-ReadConfig.
@@ -187,6 +323,29 @@
          DISPLAY "fiiiiiiiiiiiiiiiiiirst" FirstPillar
          CLOSE CONFIG-FILE.
 
+       1200-ReadTaxBrackets.
+      *> Net-to-gross tax bracket thresholds, divisors and
+      *> deductions come from taxBrackets.dat (loaded into the
+      *> TaxBrackets table here) instead of hardcoded literals, so
+      *> they can change without recompiling - same load-into-table
+      *> approach as 2000-ReadAllCities uses for CITY-TAX-FILE
+         MOVE 0 TO TaxBracketCount
+         OPEN INPUT TAX-BRACKET-FILE
+         PERFORM UNTIL EndOfTaxBracketFile = 'y'
+           READ TAX-BRACKET-FILE
+             AT END
+               MOVE 'y' TO EndOfTaxBracketFile
+             NOT AT END
+               ADD 1 TO TaxBracketCount
+               MOVE TaxBracketRecThreshold TO
+               TaxBracketThreshold(TaxBracketCount)
+               MOVE TaxBracketRecDivisor TO
+               TaxBracketDivisor(TaxBracketCount)
+               MOVE TaxBracketRecDeduction TO
+               TaxBracketDeduction(TaxBracketCount)
+           END-READ
+         END-PERFORM
+         CLOSE TAX-BRACKET-FILE.
 
        2000-ReadAllCities.
       *> Present list of all city taxes - there 500+ cities
@@ -213,14 +372,53 @@
          END-PERFORM
         CLOSE CITY-TAX-FILE.
 
+       2050-CheckInputRetries.
+      *> Called from every re-prompt-on-bad-input paragraph right
+      *> before it recurses. Exits cleanly instead of recursing
+      *> forever when stdin keeps producing blanks/garbage (closed
+      *> pipe, redirected from an empty file, etc).
+         ADD 1 TO InputRetryCount
+         IF InputRetryCount > MaxInputRetries
+           DISPLAY " "
+           DISPLAY "Too many invalid entries in a row - input does "
+           "not look interactive. Exiting."
+           STOP RUN
+         END-IF.
+
        2100-ChooseCity.
-      *> Let user choose his city
+      *> Let user choose his city, either by number or by name
+         MOVE 'Y' TO RunCityListing
          DISPLAY ' '
-         DISPLAY 'To see your tax enter the city number: ' 
+         DISPLAY 'Search city by (n)umber or by (a) name? '
          WITH NO ADVANCING
-         MOVE 'Y' TO RunCityListing
-         ACCEPT SelectedLineNumber 
-         IF SelectedLineNumber > 0 AND SelectedLineNumber < CityTaxesId
+         ACCEPT CitySearchMode
+         IF CitySearchMode = 'a' OR CitySearchMode = 'A'
+           PERFORM 2110-SearchCityByName
+         ELSE
+           DISPLAY 'Enter the city number: ' WITH NO ADVANCING
+           ACCEPT SelectedLineNumberX
+           IF FUNCTION TEST-NUMVAL(SelectedLineNumberX) NOT = 0
+             PERFORM 2050-CheckInputRetries
+             DISPLAY "Invalid number. Please try again."
+             PERFORM 2100-ChooseCity
+           ELSE
+             COMPUTE SelectedLineNumber = FUNCTION NUMVAL
+             (SelectedLineNumberX)
+             IF SelectedLineNumber > 0 AND
+             SelectedLineNumber < CityTaxesId
+               PERFORM 2105-ApplySelectedCity
+             ELSE
+               PERFORM 2050-CheckInputRetries
+               DISPLAY "Invalid line number. Please try again."
+               PERFORM 2100-ChooseCity
+             END-IF
+           END-IF
+         END-IF.
+
+       2105-ApplySelectedCity.
+      *> Load the chosen city's tax rates into the working fields,
+      *> shared by the interactive and batch flows
+          MOVE 0 TO InputRetryCount
           MOVE CityTaxName(SelectedLineNumber) TO SelectedCityName
           MOVE CityTaxHighTax(SelectedLineNumber) TO SelectedCityHighTax
           MOVE CityTaxLowTax(SelectedLineNumber) TO SelectedCityLowTax
@@ -228,102 +426,254 @@
           COMPUTE CityTaxLowTaxPercent = SelectedCityLowTax * 100
           COMPUTE CityTaxHighTaxPercent = SelectedCityHighTax * 100
 
-          DISPLAY " YOU SELECTED: " CityTaxLowTaxPercent"% / " 
-          CityTaxHighTaxPercent"% " SelectedCityName
-          DISPLAY " -------------------------"
+          DISPLAY " YOU SELECTED: " CityTaxLowTaxPercent
+          "% / " CityTaxHighTaxPercent "% " SelectedCityName
+          DISPLAY " -------------------------".
+
+       2110-SearchCityByName.
+      *> Search CityTaxName across the table for a name or partial
+      *> name match instead of forcing the user to scan the full list
+         DISPLAY 'Enter city name (or part of it): ' WITH NO ADVANCING
+         ACCEPT CitySearchText
+         COMPUTE CitySearchLen = FUNCTION LENGTH
+         (FUNCTION TRIM(CitySearchText))
+         IF CitySearchLen = 0
+           PERFORM 2050-CheckInputRetries
+           DISPLAY "Please enter at least one character."
+           PERFORM 2110-SearchCityByName
          ELSE
-           DISPLAY "Invalid line number. Please try again."
-           PERFORM 2100-ChooseCity
-         END-If.
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(CitySearchText))
+           TO CitySearchTrimU
+           MOVE 0 TO CityMatchCount
+           PERFORM VARYING CityIdx FROM 1 BY 1
+           UNTIL CityIdx >= CityTaxesId
+             MOVE FUNCTION UPPER-CASE(CityTaxName(CityIdx)) TO
+             CityNameU
+             MOVE 'N' TO CityFound
+             PERFORM VARYING CityPos FROM 1 BY 1
+             UNTIL CityPos > (61 - CitySearchLen) OR CityFound = 'Y'
+               IF CityNameU(CityPos:CitySearchLen) =
+               CitySearchTrimU(1:CitySearchLen)
+                 MOVE 'Y' TO CityFound
+               END-IF
+             END-PERFORM
+             IF CityFound = 'Y' AND CityMatchCount < 565
+               ADD 1 TO CityMatchCount
+               MOVE CityIdx TO CityMatchIndex(CityMatchCount)
+             END-IF
+           END-PERFORM
+
+           EVALUATE TRUE
+             WHEN CityMatchCount = 0
+               PERFORM 2050-CheckInputRetries
+               DISPLAY "No city matches '" FUNCTION TRIM
+               (CitySearchText) "'. Please try again."
+               PERFORM 2110-SearchCityByName
+             WHEN CityMatchCount = 1
+               MOVE CityMatchIndex(1) TO SelectedLineNumber
+               PERFORM 2105-ApplySelectedCity
+             WHEN OTHER
+               PERFORM 2111-ChooseFromMatches
+           END-EVALUATE
+         END-IF.
+
+       2111-ChooseFromMatches.
+      *> More than one city matched - show just the matching subset
+         DISPLAY " "
+         DISPLAY "Matching cities:"
+         PERFORM VARYING CityMatchIdx FROM 1 BY 1
+         UNTIL CityMatchIdx > CityMatchCount
+           DISPLAY CityMatchIndex(CityMatchIdx) " "
+           CityTaxName(CityMatchIndex(CityMatchIdx))
+         END-PERFORM
+         DISPLAY "Enter the city number from the list above: "
+         WITH NO ADVANCING
+         ACCEPT SelectedLineNumberX
+         IF FUNCTION TEST-NUMVAL(SelectedLineNumberX) NOT = 0
+           PERFORM 2050-CheckInputRetries
+           DISPLAY "Invalid number. Please try again."
+           PERFORM 2111-ChooseFromMatches
+         ELSE
+           COMPUTE SelectedLineNumber = FUNCTION NUMVAL
+           (SelectedLineNumberX)
+           MOVE 'N' TO CityFound
+           PERFORM VARYING CityMatchIdx FROM 1 BY 1
+           UNTIL CityMatchIdx > CityMatchCount
+             IF CityMatchIndex(CityMatchIdx) = SelectedLineNumber
+               MOVE 'Y' TO CityFound
+             END-IF
+           END-PERFORM
+           IF CityFound = 'Y'
+             PERFORM 2105-ApplySelectedCity
+           ELSE
+             PERFORM 2050-CheckInputRetries
+             DISPLAY "That number was not in the matching list."
+             PERFORM 2111-ChooseFromMatches
+           END-IF
+         END-IF.
 
        2200-ChooseAllowances.
       *> Let user enter how many kids he has and other allowances
-      *> so he can pay less taxes 
+      *> so he can pay less taxes
          DISPLAY " YOUR ALLOWANCES "
-         DISPLAY "How many kids do you have? " WITH NO ADVANCING
-         ACCEPT KidsNum.
+         PERFORM 2210-AcceptKidsNum
+         PERFORM 2220-AcceptDependentsNum
 
-         DISPLAY "How many dependent persons do you have? " 
-         WITH NO ADVANCING
-         ACCEPT DependentsNum.
-         
-         DISPLAY "Are you disabled?" 
-         DISPLAY " 'n' for no," 
-         DISPLAY " 'p' for partially or" 
+         DISPLAY "Are you disabled?"
+         DISPLAY " 'n' for no,"
+         DISPLAY " 'p' for partially or"
          DISPLAY " 't' for total disability"
          DISPLAY "Enter: " WITH NO ADVANCING
          ACCEPT DisabilityStatus.
 
-       2300-ReadAllowances.
-      *> Present user his allowances
-         OPEN INPUT ALLOWANCES-FILE 
-          PERFORM UNTIL EndOfAllwancesFile = 'y'
-          READ ALLOWANCES-FILE
-           AT END
-            MOVE 'y' TO EndOfAllwancesFile
-           NOT AT END
-      *> each kid has a diff value unless more then 10 kids 
-            IF RunAllowanceListing < KidsNum + 1 AND
-             RunAllowanceListing < 11
-             DISPLAY "- Allowance for kid num " 
-             RunAllowanceListing " is             " AllowanceValue
-             ADD AllowanceValue TO KidsAllowance
-            END-IF
-      *> after the tenth kid just get the factor and compute the other
-      *kids
-         EVALUATE TRUE
-           WHEN RunAllowanceListing = 11 AND KidsNum > 10 
-             DISPLAY "- Allowance for each other kids is       +" 
-             AllowanceValue
-             MOVE AllowanceValue TO AfterTenthKidAllowance 
-           WHEN RunAllowanceListing = 12
-             MOVE AllowanceValue TO DependentsAllowance 
-           WHEN RunAllowanceListing = 13
-             MOVE AllowanceValue TO PartialDisabilityAllowance 
-           WHEN RunAllowanceListing = 14
-             MOVE AllowanceValue TO TotalDisabilityAllowance 
-           END-EVALUATE
+       2210-AcceptKidsNum.
+      *> Re-prompt on invalid numeric input instead of letting
+      *> garbage flow into the allowance calculation, same pattern
+      *> as 2100-ChooseCity's city number validation. Also reject a
+      *> negative count or anything too big for KidsNum PIC 9(2) to
+      *> hold, same bound-check style as SelectedLineNumber
+         DISPLAY "How many kids do you have? " WITH NO ADVANCING
+         ACCEPT KidsNumX
+         IF FUNCTION TEST-NUMVAL(KidsNumX) NOT = 0
+           PERFORM 2050-CheckInputRetries
+           DISPLAY "Invalid number. Please try again."
+           PERFORM 2210-AcceptKidsNum
+         ELSE
+           IF FUNCTION NUMVAL(KidsNumX) < 0 OR
+           FUNCTION NUMVAL(KidsNumX) > 99
+             PERFORM 2050-CheckInputRetries
+             DISPLAY "Number of kids must be between 0 and 99."
+             PERFORM 2210-AcceptKidsNum
+           ELSE
+             MOVE 0 TO InputRetryCount
+             COMPUTE KidsNum = FUNCTION NUMVAL(KidsNumX)
+           END-IF
+         END-IF.
+
+       2220-AcceptDependentsNum.
+      *> Same negative/upper-bound guard as 2210-AcceptKidsNum, for
+      *> DependentsNum PIC 9(2)
+         DISPLAY "How many dependent persons do you have? "
+         WITH NO ADVANCING
+         ACCEPT DependentsNumX
+         IF FUNCTION TEST-NUMVAL(DependentsNumX) NOT = 0
+           PERFORM 2050-CheckInputRetries
+           DISPLAY "Invalid number. Please try again."
+           PERFORM 2220-AcceptDependentsNum
+         ELSE
+           IF FUNCTION NUMVAL(DependentsNumX) < 0 OR
+           FUNCTION NUMVAL(DependentsNumX) > 99
+             PERFORM 2050-CheckInputRetries
+             DISPLAY "Number of dependents must be between 0 and 99."
+             PERFORM 2220-AcceptDependentsNum
+           ELSE
+             MOVE 0 TO InputRetryCount
+             COMPUTE DependentsNum = FUNCTION NUMVAL(DependentsNumX)
+           END-IF
+         END-IF.
 
-            ADD 1 TO RunAllowanceListing
-          END-READ
+       2300-ReadAllowances.
+      *> Load every allowances.dat row into a table keyed by
+      *> AllowanceLabel, then look each value up by name instead of
+      *> relying on its fixed row position in the file
+         MOVE 0 TO AllowancesTableCount
+         OPEN INPUT ALLOWANCES-FILE
+         PERFORM UNTIL EndOfAllwancesFile = 'y'
+           READ ALLOWANCES-FILE
+             AT END
+               MOVE 'y' TO EndOfAllwancesFile
+             NOT AT END
+               ADD 1 TO AllowancesTableCount
+               MOVE AllowanceValue TO
+               AllowanceTableValue(AllowancesTableCount)
+               MOVE AllowanceLabel TO
+               AllowanceTableLabel(AllowancesTableCount)
+           END-READ
          END-PERFORM
          CLOSE ALLOWANCES-FILE
+         MOVE 'n' TO EndOfAllwancesFile
+
+      *> each kid has a diff value unless more then 10 kids
+         PERFORM VARYING KidAllowIdx FROM 1 BY 1
+         UNTIL KidAllowIdx > KidsNum OR KidAllowIdx > 10
+           MOVE KidAllowIdx TO KidAllowIdxDisp
+           MOVE SPACES TO AllowanceLookupLabel
+           STRING "KID" FUNCTION TRIM(KidAllowIdxDisp)
+           DELIMITED BY SIZE INTO AllowanceLookupLabel
+           PERFORM 2305-LookupAllowance
+           DISPLAY "- Allowance for kid num " KidAllowIdx
+           " is             " AllowanceLookupValue
+           ADD AllowanceLookupValue TO KidsAllowance
+         END-PERFORM
 
-         DISPLAY " " 
-         DISPLAY "Your personal allowance is               " 
-         PersonalAllowance
+      *> after the tenth kid just get the factor and compute the
+      *> other kids
+         IF KidsNum > 10
+           MOVE "KIDEXTRA" TO AllowanceLookupLabel
+           PERFORM 2305-LookupAllowance
+           DISPLAY "- Allowance for each other kids is       +"
+           AllowanceLookupValue
+           MOVE AllowanceLookupValue TO AfterTenthKidAllowance
+         END-IF
+
+         DISPLAY " "
+         DISPLAY "Your personal allowance is               "
+            PersonalAllowance
 
       *> for each kid after the tenth KidsAllowance is increased by 1.1
          IF KidsNum > 10
-           COMPUTE AfterTenthKidValue = (KidsNum - 10) * 
+           COMPUTE AfterTenthKidValue = (KidsNum - 10) *
            AfterTenthKidAllowance
            ADD AfterTenthKidValue TO KidsAllowance
          END-IF
 
-         DISPLAY "Total allowance for kids is              " 
-         KidsAllowance
+         DISPLAY "Total allowance for kids is              "
+            KidsAllowance
 
       *> for each dependent person add 0.5
-         COMPUTE TotalDependentsAllowance = DependentsNum * 
-         DependentsAllowance
+         MOVE "DEPENDENT" TO AllowanceLookupLabel
+         PERFORM 2305-LookupAllowance
+         MOVE AllowanceLookupValue TO DependentsAllowance
+         COMPUTE TotalDependentsAllowance = DependentsNum *
+            DependentsAllowance
+
+         DISPLAY "Total allowance for dependent persons is "
+            TotalDependentsAllowance
 
-         DISPLAY "Total allowance for dependent persons is " 
-         TotalDependentsAllowance
-           
          EVALUATE TRUE
-          WHEN DisabilityStatus = "p" 
-           MOVE PartialDisabilityAllowance TO DisabilityAllowance
-          WHEN DisabilityStatus = "t" 
-           MOVE TotalDisabilityAllowance TO DisabilityAllowance
+          WHEN DisabilityStatus = "p"
+           MOVE "DISABPARTIAL" TO AllowanceLookupLabel
+           PERFORM 2305-LookupAllowance
+           MOVE AllowanceLookupValue TO DisabilityAllowance
+          WHEN DisabilityStatus = "t"
+           MOVE "DISABTOTAL" TO AllowanceLookupLabel
+           PERFORM 2305-LookupAllowance
+           MOVE AllowanceLookupValue TO DisabilityAllowance
          END-EVALUATE
 
-         DISPLAY "Disability allowance is                  " 
-         DisabilityAllowance 
-
-         COMPUTE TotalAllowances = PersonalAllowance + KidsAllowance + 
-         TotalDependentsAllowance + DisabilityAllowance
-         DISPLAY "Total Allowances is                      " 
-         TotalAllowances.
+         DISPLAY "Disability allowance is                  "
+            DisabilityAllowance
+
+         COMPUTE TotalAllowances = PersonalAllowance + KidsAllowance +
+            TotalDependentsAllowance + DisabilityAllowance
+         DISPLAY "Total Allowances is                      "
+            TotalAllowances.
+
+       2305-LookupAllowance.
+      *> Linear search AllowancesTable for AllowanceLookupLabel,
+      *> the same table-search style 2110-SearchCityByName uses for
+      *> city names
+         MOVE 0 TO AllowanceLookupValue
+         MOVE 'N' TO AllowanceFound
+         PERFORM VARYING AllowIdx FROM 1 BY 1
+         UNTIL AllowIdx > AllowancesTableCount OR AllowanceFound = 'Y'
+           IF FUNCTION TRIM(AllowanceTableLabel(AllowIdx)) =
+           FUNCTION TRIM(AllowanceLookupLabel)
+             MOVE AllowanceTableValue(AllowIdx) TO
+             AllowanceLookupValue
+             MOVE 'Y' TO AllowanceFound
+           END-IF
+         END-PERFORM.
 
        2400-ChooseCalculation.
       *> Choose brut to net or net to brut
@@ -340,12 +690,91 @@
             PERFORM 2420-NetToGross
          END-EVALUATE.
          
+       2405-CheckMinSalary.
+      *> Warn when the gross salary is below the configured legal
+      *> minimum. Interactive mode lets the user confirm or re-enter
+      *> it; batch mode just flags it on screen and keeps going,
+      *> matching 3021-VALIDATE-EMPLOYEE-ROW's "flag, don't halt" rule.
+      *> DISPLAYs use the same edited Z(n).99 fields as every other
+      *> report line (2500-DisplayCalculations) instead of the raw
+      *> unedited GrossSalary/MinSalary, so the warning is readable
+      *> ("1300.00" not "000130000").
+         MOVE GrossSalary TO GrossSalaryF
+         MOVE MinSalary TO MinSalaryF
+         IF RunBatch
+           DISPLAY "WARNING: Row " BatchEmployeeCount " (" FUNCTION
+           TRIM(EmpName) "): gross salary " GrossSalaryF
+           " is below minimum salary " MinSalaryF
+         ELSE
+           DISPLAY "WARNING: Gross salary " GrossSalaryF
+           " is below the minimum salary of " MinSalaryF
+           DISPLAY "Continue with this amount anyway? (y/n) "
+           WITH NO ADVANCING
+           ACCEPT MinSalaryConfirm
+           IF MinSalaryConfirm NOT = 'y' AND MinSalaryConfirm NOT = 'Y'
+             PERFORM 2050-CheckInputRetries
+      *> Re-enter the same kind of value the user originally chose -
+      *> re-running 2420-NetToGross (rather than hardcoding
+      *> 2406-AcceptGrossSalary) when this was reached via a
+      *> Net-to-Gross conversion, so declining here re-asks for the
+      *> net amount instead of silently switching the user into a
+      *> Gross-to-Net calculation
+             IF NetToBrut
+               MOVE 0 TO NetSalary
+               PERFORM 2415-AcceptNetSalary
+               PERFORM 2420-NetToGross
+             ELSE
+               MOVE 0 TO GrossSalary
+               PERFORM 2406-AcceptGrossSalary
+               IF GrossSalary < MinSalary
+                 PERFORM 2405-CheckMinSalary
+               END-IF
+             END-IF
+           END-IF
+         END-IF.
+
+       2406-AcceptGrossSalary.
+      *> Re-prompt on invalid numeric input instead of letting
+      *> garbage flow into the gross-to-net calculation. Also reject
+      *> a negative amount or one too big for GrossSalary PIC 9(7)V99
+      *> to hold instead of silently truncating it
+         DISPLAY "Enter your gross salary (use dot, e.g. 1300.05): "
+         WITH NO ADVANCING
+         ACCEPT GrossSalaryX
+         IF FUNCTION TEST-NUMVAL(GrossSalaryX) NOT = 0
+           PERFORM 2050-CheckInputRetries
+           DISPLAY "Invalid amount. Please try again."
+           PERFORM 2406-AcceptGrossSalary
+         ELSE
+           IF FUNCTION NUMVAL(GrossSalaryX) < 0 OR
+           FUNCTION NUMVAL(GrossSalaryX) > 9999999.99
+             PERFORM 2050-CheckInputRetries
+             DISPLAY "Amount must be between 0 and 9999999.99."
+             PERFORM 2406-AcceptGrossSalary
+           ELSE
+             MOVE 0 TO InputRetryCount
+             COMPUTE GrossSalary = FUNCTION NUMVAL(GrossSalaryX)
+           END-IF
+         END-IF.
+
        2410-GrossToNet.
       *> When I calcualte Net to brut the GrossSalary won't be zero
-         IF GrossSalary = 0
-          DISPLAY "Enter your gross salary (use dot, e.g. 1300.05): "
-          WITH NO ADVANCING
-          ACCEPT GrossSalary 
+      *> NOT RunBatch guards the ACCEPT - an unattended batch run has
+      *> no terminal to read from, so a zero GrossSalary here (which
+      *> 3021-VALIDATE-EMPLOYEE-ROW should already have rejected)
+      *> must never fall into this prompt and hang/crash on exhausted
+      *> stdin
+      *> Reset the two ADD-accumulated totals every time this
+      *> paragraph is entered, not just per batch row
+      *> (3010-RESET-EMPLOYEE-CALC), since a below-minimum-salary
+      *> decline can re-enter this same paragraph from a nested
+      *> PERFORM (2405-CheckMinSalary re-asking NetSalary/GrossSalary
+      *> and rerunning 2420-NetToGross/2421-IncomeToGross or
+      *> 2410-GrossToNet itself)
+         MOVE 0 TO TotalPillarInEuro
+         MOVE 0 TO IncomeTaxInEuro
+         IF GrossSalary = 0 AND NOT RunBatch
+           PERFORM 2406-AcceptGrossSalary
          END-IF
          COMPUTE SecondPillarInEuro ROUNDED = GrossSalary * SecondPillar
          IF GrossSalary <= LowLevelSalary
@@ -413,15 +842,58 @@
            
         COMPUTE HealthInsuranceInEuro ROUNDED = GrossSalary *
            HealthInsurancePercent
-        COMPUTE EmployerToPayInEuro = GrossSalary + 
-           HealthInsuranceInEuro.
+        COMPUTE EmployerToPayInEuro = GrossSalary +
+           HealthInsuranceInEuro
+
+      *> Below-minimum-wage check runs last, after every accumulator
+      *> above has already taken its one and only ADD for this call.
+      *> A decline here re-enters this same paragraph (directly, or
+      *> nested under 2420-NetToGross/2421-IncomeToGross) via
+      *> 2405-CheckMinSalary, but since this is the final statement
+      *> in the paragraph there is nothing left for THIS invocation
+      *> to resume and re-run once the nested recompute returns - the
+      *> nested call's freshly-reset totals are left as the final
+      *> answer instead of being added to a second time.
+         IF GrossSalary < MinSalary
+           PERFORM 2405-CheckMinSalary
+         END-IF.
 
-       2420-NetToGross.
-      *> hardcoded values are not in the config.txt bc formulas will
-      *> change with the values so I have to recomple the code  
+       2415-AcceptNetSalary.
+      *> Re-prompt on invalid numeric input instead of letting
+      *> garbage flow into the net-to-gross calculation. Also reject
+      *> a negative amount or one too big for NetSalary PIC 9(7)V99
+      *> to hold instead of silently truncating it
          DISPLAY "Enter your net salary (use dot, e.g. 1300.05): "
          WITH NO ADVANCING
-         ACCEPT NetSalary
+         ACCEPT NetSalaryX
+         IF FUNCTION TEST-NUMVAL(NetSalaryX) NOT = 0
+           PERFORM 2050-CheckInputRetries
+           DISPLAY "Invalid amount. Please try again."
+           PERFORM 2415-AcceptNetSalary
+         ELSE
+           IF FUNCTION NUMVAL(NetSalaryX) < 0 OR
+           FUNCTION NUMVAL(NetSalaryX) > 9999999.99
+             PERFORM 2050-CheckInputRetries
+             DISPLAY "Amount must be between 0 and 9999999.99."
+             PERFORM 2415-AcceptNetSalary
+           ELSE
+             MOVE 0 TO InputRetryCount
+             COMPUTE NetSalary = FUNCTION NUMVAL(NetSalaryX)
+           END-IF
+         END-IF.
+
+       2420-NetToGross.
+      *> hardcoded values are not in the config.txt bc formulas will
+      *> change with the values so I have to recomple the code
+      *> In batch mode NetSalary already arrives from EMPLOYEES-FILE.
+      *> NOT RunBatch guards the ACCEPT - an unattended batch run has
+      *> no terminal to read from, so a zero NetSalary here (which
+      *> 3021-VALIDATE-EMPLOYEE-ROW should already have rejected)
+      *> must never fall into this prompt and hang/crash on exhausted
+      *> stdin
+         IF NetSalary = 0 AND NOT RunBatch
+           PERFORM 2415-AcceptNetSalary
+         END-IF
 
          COMPUTE PersonalDeduction ROUNDED = 600 * TotalAllowances
          COMPUTE LowTaxInPercent = SelectedCityLowTax * 100
@@ -431,7 +903,7 @@
          COMPUTE Kpv ROUNDED = (HighTaxInPercent / 
          (100 - HighTaxInPercent)) + 1
          COMPUTE ClassCheck ROUNDED = CityTaxBreakingPoint * (1 / Kpn) + 
-         PersonalDeduction
+            PersonalDeduction
 
          if NetSalary <= PersonalDeduction
       *> Smallest net salary
@@ -459,21 +931,17 @@
          END-IF.
 
        2421-IncomeToGross.
-      *> hardcoded values are not in the config.txt bc formulas and
-      *> classes will change with the values so I have to recomple the code  
-          IF Income <= 285.00
-            COMPUTE GrossSalary ROUNDED = Income / 0.95
-          END-IF
-           
-          IF Income > 285.00 AND Income <= 605.00
-            COMPUTE GrossSalary ROUNDED = (Income - 45.00) / 0.80
-          ELSE
-           IF Income > 605.00 AND Income <= 1040.00
-             COMPUTE GrossSalary ROUNDED = (Income - 97.50) / 0.725
-           ELSE
-             COMPUTE GrossSalary ROUNDED = Income / 0.80
-           END-IF
-          END-IF
+      *> Thresholds/divisors/deductions come from TaxBrackets
+      *> (loaded from taxBrackets.dat by 1200-ReadTaxBrackets)
+      *> instead of hardcoded literals
+          PERFORM VARYING TaxBracketIdx FROM 1 BY 1
+           UNTIL TaxBracketIdx >= TaxBracketCount
+           OR Income <= TaxBracketThreshold(TaxBracketIdx)
+            CONTINUE
+          END-PERFORM
+          COMPUTE GrossSalary ROUNDED = (Income -
+           TaxBracketDeduction(TaxBracketIdx)) /
+           TaxBracketDivisor(TaxBracketIdx)
       *> At the ent of NetToBrut only Income and GrossSalary are calculated
       *> So run GrossToNet to get all the elements
           PERFORM 2410-GrossToNet.
@@ -512,18 +980,27 @@
            DISPLAY "Total Income Tax:      " IncomeTaxInEuroF
            DISPLAY "Health Insurance:      " HealthInsuranceInEuroF
            DISPLAY "Net Salary:            " NetSalaryF
-           DISPLAY "Employer's Cost:       " EmployerToPayInEuroF
+           DISPLAY "Employer Cost Breakdown:"
+           DISPLAY "  Gross Salary:        " GrossSalaryF
+           DISPLAY "  Health Insurance:    " HealthInsuranceInEuroF
+           DISPLAY "Total Employer Cost:   " EmployerToPayInEuroF
            DISPLAY "=======================".
        
        2600-RunReportMaker.
       *> Ask user if he wants to export the calculation
            DISPLAY "Save it to a report? (y/n) " WITH NO ADVANCING
            ACCEPT MakeReportFile
-           IF MakeReportFile = 'y' 
+           IF MakeReport
              OPEN OUTPUT SALARY-FILE
              PERFORM 2610-WriteToFile
              CLOSE SALARY-FILE
-             DISPLAY "Saved to salary.txt"
+             MOVE SPACES TO CsvNameField
+             MOVE SPACES TO CsvOibField
+             OPEN OUTPUT SALARY-CSV-FILE
+             PERFORM 2620-WriteCsvHeader
+             PERFORM 2630-WriteCsvRecord
+             CLOSE SALARY-CSV-FILE
+             DISPLAY "Saved to salary.txt and salary.csv"
            END-IF.
 
        2610-WriteToFile.
@@ -584,10 +1061,400 @@
            DELIMITED BY SIZE INTO PrinLine
            WRITE PrinLine
 
-           STRING "Employer's Cost:       " EmployerToPayInEuroF
+           MOVE "Employer Cost Breakdown:" TO PrinLine
+           WRITE PrinLine
+
+           STRING "  Gross Salary:        " GrossSalaryF
+           DELIMITED BY SIZE INTO PrinLine
+           WRITE PrinLine
+
+           STRING "  Health Insurance:    " HealthInsuranceInEuroF
+           DELIMITED BY SIZE INTO PrinLine
+           WRITE PrinLine
+
+           STRING "Total Employer Cost:   " EmployerToPayInEuroF
            DELIMITED BY SIZE INTO PrinLine
            WRITE PrinLine
 
            MOVE "=================================" TO PrinLine
            WRITE PrinLine.
 
+       2620-WriteCsvHeader.
+           MOVE SPACES TO CsvLine
+           STRING "Name,OIB,GrossSalary,FirstPillar,SecondPillar,"
+           "TaxableIncome,TotalAllowances,PersonalDeduction,"
+           "TaxationBase,CityLowTax,CityHighTax,IncomeTax,"
+           "HealthInsurance,NetSalary,EmployerCost"
+           DELIMITED BY SIZE INTO CsvLine
+           WRITE CsvLine.
+
+       2630-WriteCsvRecord.
+      *> One comma-delimited row per calculation, mirroring the
+      *> figures 2610-WriteToFile writes to the text report.
+      *> Name/OIB are quoted since an employee name can legitimately
+      *> contain a comma (e.g. "Last, First"), which would otherwise
+      *> shift every column after it
+           MOVE SPACES TO CsvLine
+           STRING
+           '"' FUNCTION TRIM(CsvNameField) '"' ","
+           '"' FUNCTION TRIM(CsvOibField) '"' ","
+           FUNCTION TRIM(GrossSalaryF) ","
+           FUNCTION TRIM(FirstPillarInEuroF) ","
+           FUNCTION TRIM(SecondPillarInEuroF) ","
+           FUNCTION TRIM(IncomeF) ","
+           FUNCTION TRIM(TotalAllowancesF) ","
+           FUNCTION TRIM(PersonalDeductionF) ","
+           FUNCTION TRIM(TaxationBaseInEuroF) ","
+           FUNCTION TRIM(CityLowTaxInEuroF) ","
+           FUNCTION TRIM(CityHighTaxInEuroF) ","
+           FUNCTION TRIM(IncomeTaxInEuroF) ","
+           FUNCTION TRIM(HealthInsuranceInEuroF) ","
+           FUNCTION TRIM(NetSalaryF) ","
+           FUNCTION TRIM(EmployerToPayInEuroF)
+           DELIMITED BY SIZE INTO CsvLine
+           WRITE CsvLine.
+
+       2640-AppendPayslipHistory.
+      *> Append one payslip to a running history file instead of
+      *> overwriting it, so every calculation (interactive or batch)
+      *> leaves a permanent record even if salary.txt for this run
+      *> is never saved or gets overwritten by a later one
+           OPEN EXTEND PAYSLIP-HISTORY-FILE
+           IF PayslipFileStatus NOT = '00'
+             OPEN OUTPUT PAYSLIP-HISTORY-FILE
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO PayslipTimestamp
+
+           MOVE SPACES TO PayslipLine
+           STRING "==== Payslip " PayslipTimestamp(1:4) "-"
+           PayslipTimestamp(5:2) "-" PayslipTimestamp(7:2) " "
+           PayslipTimestamp(9:2) ":" PayslipTimestamp(11:2) ":"
+           PayslipTimestamp(13:2) " ====" DELIMITED BY SIZE
+           INTO PayslipLine
+           WRITE PayslipLine
+
+           MOVE SPACES TO PayslipLine
+           STRING "Employee: " FUNCTION TRIM(CsvNameField)
+           "  OIB: " FUNCTION TRIM(CsvOibField)
+           DELIMITED BY SIZE INTO PayslipLine
+           WRITE PayslipLine
+
+           MOVE SPACES TO PayslipLine
+           STRING "Gross Salary:  " GrossSalaryF
+           DELIMITED BY SIZE INTO PayslipLine
+           WRITE PayslipLine
+
+           MOVE SPACES TO PayslipLine
+           STRING "Net Salary:    " NetSalaryF
+           DELIMITED BY SIZE INTO PayslipLine
+           WRITE PayslipLine
+
+           MOVE SPACES TO PayslipLine
+           STRING "Employer Cost Breakdown:" DELIMITED BY SIZE
+           INTO PayslipLine
+           WRITE PayslipLine
+
+           MOVE SPACES TO PayslipLine
+           STRING "  Gross Salary:   " GrossSalaryF
+           DELIMITED BY SIZE INTO PayslipLine
+           WRITE PayslipLine
+
+           MOVE SPACES TO PayslipLine
+           STRING "  Health Insurance: " HealthInsuranceInEuroF
+           DELIMITED BY SIZE INTO PayslipLine
+           WRITE PayslipLine
+
+           MOVE SPACES TO PayslipLine
+           STRING "Total Employer Cost: " EmployerToPayInEuroF
+           DELIMITED BY SIZE INTO PayslipLine
+           WRITE PayslipLine
+
+           CLOSE PAYSLIP-HISTORY-FILE.
+
+       3000-BATCH-PROCESS.
+      *> Loop over every row of EMPLOYEES-FILE, running the same
+      *> city-tax lookup and GrossToNet/NetToGross logic used
+      *> interactively, and appending every employee's report to
+      *> one combined salary.txt. Resumes after the last checkpointed
+      *> row instead of redoing a whole prior run.
+         PERFORM 3001-LOAD-CHECKPOINT
+         OPEN INPUT EMPLOYEES-FILE
+         IF ResumeFromCount > 0
+           DISPLAY "Resuming batch after row " ResumeFromCount
+           OPEN EXTEND SALARY-FILE
+           IF SalaryFileStatus NOT = '00'
+             OPEN OUTPUT SALARY-FILE
+           END-IF
+           OPEN EXTEND SALARY-CSV-FILE
+           IF CsvFileStatus NOT = '00'
+             OPEN OUTPUT SALARY-CSV-FILE
+             PERFORM 2620-WriteCsvHeader
+           END-IF
+         ELSE
+           OPEN OUTPUT SALARY-FILE
+           OPEN OUTPUT SALARY-CSV-FILE
+           PERFORM 2620-WriteCsvHeader
+         END-IF
+         OPEN EXTEND BATCH-ERROR-FILE
+         IF BatchErrorFileStatus NOT = '00'
+           OPEN OUTPUT BATCH-ERROR-FILE
+         END-IF
+
+         MOVE 0 TO BatchEmployeeCount
+         MOVE 0 TO BatchOkCount
+         MOVE 0 TO BatchBadCount
+         MOVE 'n' TO EndOfEmployeesFile
+         PERFORM UNTIL EndOfEmployeesFile = 'y'
+           READ EMPLOYEES-FILE
+             AT END
+               MOVE 'y' TO EndOfEmployeesFile
+             NOT AT END
+               ADD 1 TO BatchEmployeeCount
+               IF BatchEmployeeCount > ResumeFromCount
+                 PERFORM 3010-RESET-EMPLOYEE-CALC
+                 PERFORM 3020-BATCH-PROCESS-ONE
+                 PERFORM 3002-SAVE-CHECKPOINT
+               END-IF
+           END-READ
+         END-PERFORM
+         CLOSE EMPLOYEES-FILE
+         CLOSE SALARY-FILE
+         CLOSE SALARY-CSV-FILE
+         CLOSE BATCH-ERROR-FILE
+         DISPLAY " "
+      *> A stale/corrupted checkpoint (e.g. left over from a bigger
+      *> prior file, or truncated by a crash mid-3002-SAVE-CHECKPOINT)
+      *> can make BatchEmployeeCount > ResumeFromCount false for every
+      *> row read, so nothing ever gets processed - warn instead of
+      *> silently reporting success, and leave the checkpoint alone so
+      *> the evidence survives for the next run/operator to look at
+         IF ResumeFromCount > 0 AND BatchEmployeeCount > 0 AND
+           BatchOkCount = 0 AND BatchBadCount = 0
+           DISPLAY "WARNING: checkpoint value " ResumeFromCount
+           " is >= every row in employees.dat (" BatchEmployeeCount
+           " rows read) - nothing was processed. Checkpoint left"
+           DISPLAY "unchanged; delete batch_checkpoint.dat to force a"
+           " full rerun if this is not what you expected."
+         ELSE
+      *> EMPLOYEES-FILE was read all the way to AT END and at least
+      *> one row was actually processed or skipped, so this run
+      *> covered every remaining row in the file - clear the
+      *> checkpoint so next payday's run (over the same-shaped file)
+      *> starts at row 1 instead of seeing
+      *> BatchEmployeeCount > ResumeFromCount fail for every row and
+      *> silently doing nothing
+           PERFORM 3003-RESET-CHECKPOINT
+         END-IF
+         DISPLAY "Batch complete. Rows read: " BatchEmployeeCount
+         DISPLAY "  Processed OK: " BatchOkCount
+         DISPLAY "  Skipped:     " BatchBadCount
+         DISPLAY "Report appended to salary.txt".
+
+       3001-LOAD-CHECKPOINT.
+      *> Find out how many rows a previous run already finished, so
+      *> a crash or a bad row doesn't force redoing completed work
+         MOVE 0 TO ResumeFromCount
+         MOVE 'n' TO EndOfCheckpointFile
+         OPEN INPUT BATCH-CHECKPOINT-FILE
+         IF CheckpointFileStatus = '00'
+           PERFORM UNTIL EndOfCheckpointFile = 'y'
+             READ BATCH-CHECKPOINT-FILE
+               AT END
+                 MOVE 'y' TO EndOfCheckpointFile
+               NOT AT END
+                 MOVE CheckpointRowCount TO ResumeFromCount
+             END-READ
+           END-PERFORM
+           CLOSE BATCH-CHECKPOINT-FILE
+         END-IF.
+
+       3002-SAVE-CHECKPOINT.
+      *> Record the last row that fully finished (processed or
+      *> validly skipped) so a restart knows where to pick up
+         OPEN OUTPUT BATCH-CHECKPOINT-FILE
+         MOVE BatchEmployeeCount TO CheckpointRowCount
+         WRITE CheckpointRecord
+         CLOSE BATCH-CHECKPOINT-FILE.
+
+       3003-RESET-CHECKPOINT.
+      *> A completed run no longer needs its checkpoint - reset it
+      *> to 0 the same way 3002-SAVE-CHECKPOINT writes it, so the
+      *> file is never left pointing past the end of a fresh
+      *> EMPLOYEES-FILE on the next run
+         OPEN OUTPUT BATCH-CHECKPOINT-FILE
+         MOVE 0 TO CheckpointRowCount
+         WRITE CheckpointRecord
+         CLOSE BATCH-CHECKPOINT-FILE.
+
+       3010-RESET-EMPLOYEE-CALC.
+      *> Clear every accumulator that the calculation paragraphs
+      *> build up with ADD, so one employee's totals never leak
+      *> into the next employee's batch row
+         MOVE 0 TO GrossSalary
+         MOVE 0 TO NetSalary
+         MOVE 0 TO FirstPillarInEuro
+         MOVE 0 TO SecondPillarInEuro
+         MOVE 0 TO TotalPillarInEuro
+         MOVE 0 TO Income
+         MOVE 0 TO TaxationBaseInEuro
+         MOVE 0 TO PersonalDeduction
+         MOVE 0 TO CityLowTaxInEuro
+         MOVE 0 TO CityHighTaxInEuro
+         MOVE 0 TO IncomeTaxInEuro
+         MOVE 0 TO HealthInsuranceInEuro
+         MOVE 0 TO EmployerToPayInEuro
+         MOVE 0.0 TO KidsAllowance
+         MOVE 0.0 TO AfterTenthKidValue
+         MOVE 0.0 TO TotalDependentsAllowance
+         MOVE 0.0 TO DisabilityAllowance
+         MOVE 0.0 TO TotalAllowances
+         MOVE 'n' TO EndOfAllwancesFile.
+
+       3020-BATCH-PROCESS-ONE.
+      *> Apply one EMPLOYEES-FILE row's city, allowances and
+      *> gross/net amount, or flag it and move on to the next row
+         PERFORM 3021-VALIDATE-EMPLOYEE-ROW
+
+         IF EmpRowOk = 'Y'
+           MOVE EmpCityLine TO SelectedLineNumber
+           IF SelectedLineNumber = 0 OR
+           SelectedLineNumber >= CityTaxesId
+             STRING "Row " BatchEmployeeCount " (" FUNCTION TRIM
+             (EmpName) "): invalid city line number " EmpCityLineX
+             DELIMITED BY SIZE INTO BatchErrorLine
+             PERFORM 3022-LOG-BATCH-ERROR
+             MOVE 'N' TO EmpRowOk
+           END-IF
+         END-IF
+
+         IF EmpRowOk = 'Y'
+           PERFORM 2105-ApplySelectedCity
+           MOVE EmpKidsNum TO KidsNum
+           MOVE EmpDependentsNum TO DependentsNum
+           MOVE EmpDisabilityStatus TO DisabilityStatus
+           PERFORM 2300-ReadAllowances
+           EVALUATE EmpCalcType
+             WHEN 'G'
+               MOVE EmpAmount TO GrossSalary
+               PERFORM 2410-GrossToNet
+             WHEN 'N'
+               MOVE EmpAmount TO NetSalary
+               PERFORM 2420-NetToGross
+             WHEN OTHER
+               STRING "Row " BatchEmployeeCount " (" FUNCTION TRIM
+               (EmpName) "): EmpCalcType must be G or N"
+               DELIMITED BY SIZE INTO BatchErrorLine
+               PERFORM 3022-LOG-BATCH-ERROR
+               MOVE 'N' TO EmpRowOk
+           END-EVALUATE
+         END-IF
+
+         IF EmpRowOk = 'Y'
+           PERFORM 2500-DisplayCalculations
+           MOVE EmpName TO CsvNameField
+           MOVE EmpOIB TO CsvOibField
+           PERFORM 2640-AppendPayslipHistory
+           PERFORM 3030-BATCH-WRITE-REPORT
+           ADD 1 TO BatchOkCount
+         ELSE
+           ADD 1 TO BatchBadCount
+         END-IF.
+
+       3021-VALIDATE-EMPLOYEE-ROW.
+      *> Convert the raw text fields of one EMPLOYEES-FILE row into
+      *> numbers, flagging the row instead of aborting if any of
+      *> them is not a valid number (e.g. a malformed gross salary)
+         MOVE SPACES TO BatchErrorLine
+         MOVE 'Y' TO EmpRowOk
+         IF FUNCTION TEST-NUMVAL(EmpCityLineX) NOT = 0
+           STRING "Row " BatchEmployeeCount " (" FUNCTION TRIM
+           (EmpName) "): malformed city line number '" EmpCityLineX
+           "'" DELIMITED BY SIZE INTO BatchErrorLine
+           PERFORM 3022-LOG-BATCH-ERROR
+           MOVE 'N' TO EmpRowOk
+         ELSE
+           COMPUTE EmpCityLine = FUNCTION NUMVAL(EmpCityLineX)
+         END-IF
+
+         IF FUNCTION TEST-NUMVAL(EmpKidsNumX) NOT = 0
+           STRING "Row " BatchEmployeeCount " (" FUNCTION TRIM
+           (EmpName) "): malformed number of kids '" EmpKidsNumX
+           "'" DELIMITED BY SIZE INTO BatchErrorLine
+           PERFORM 3022-LOG-BATCH-ERROR
+           MOVE 'N' TO EmpRowOk
+         ELSE
+           IF FUNCTION NUMVAL(EmpKidsNumX) < 0 OR
+           FUNCTION NUMVAL(EmpKidsNumX) > 99
+             STRING "Row " BatchEmployeeCount " (" FUNCTION TRIM
+             (EmpName) "): number of kids '" EmpKidsNumX
+             "' out of range" DELIMITED BY SIZE INTO BatchErrorLine
+             PERFORM 3022-LOG-BATCH-ERROR
+             MOVE 'N' TO EmpRowOk
+           ELSE
+             COMPUTE EmpKidsNum = FUNCTION NUMVAL(EmpKidsNumX)
+           END-IF
+         END-IF
+
+         IF FUNCTION TEST-NUMVAL(EmpDependentsNumX) NOT = 0
+           STRING "Row " BatchEmployeeCount " (" FUNCTION TRIM
+           (EmpName) "): malformed number of dependents '"
+           EmpDependentsNumX "'" DELIMITED BY SIZE INTO BatchErrorLine
+           PERFORM 3022-LOG-BATCH-ERROR
+           MOVE 'N' TO EmpRowOk
+         ELSE
+           IF FUNCTION NUMVAL(EmpDependentsNumX) < 0 OR
+           FUNCTION NUMVAL(EmpDependentsNumX) > 99
+             STRING "Row " BatchEmployeeCount " (" FUNCTION TRIM
+             (EmpName) "): number of dependents '" EmpDependentsNumX
+             "' out of range" DELIMITED BY SIZE INTO BatchErrorLine
+             PERFORM 3022-LOG-BATCH-ERROR
+             MOVE 'N' TO EmpRowOk
+           ELSE
+             COMPUTE EmpDependentsNum = FUNCTION
+             NUMVAL(EmpDependentsNumX)
+           END-IF
+         END-IF
+
+         IF FUNCTION TEST-NUMVAL(EmpAmountX) NOT = 0
+           STRING "Row " BatchEmployeeCount " (" FUNCTION TRIM
+           (EmpName) "): malformed gross/net amount '" EmpAmountX
+           "'" DELIMITED BY SIZE INTO BatchErrorLine
+           PERFORM 3022-LOG-BATCH-ERROR
+           MOVE 'N' TO EmpRowOk
+         ELSE
+           IF FUNCTION NUMVAL(EmpAmountX) <= 0
+             STRING "Row " BatchEmployeeCount " (" FUNCTION TRIM
+             (EmpName) "): gross/net amount '" EmpAmountX
+             "' must be a positive number"
+             DELIMITED BY SIZE INTO BatchErrorLine
+             PERFORM 3022-LOG-BATCH-ERROR
+             MOVE 'N' TO EmpRowOk
+           ELSE
+      *> EmpAmountX carries the amount in cents with no decimal
+      *> point, matching the 9(7)V99 picture it is stored under
+             COMPUTE EmpAmount = FUNCTION NUMVAL(EmpAmountX) / 100
+           END-IF
+         END-IF.
+
+       3022-LOG-BATCH-ERROR.
+      *> Write one line to batch_errors.txt and echo it to the
+      *> screen, without halting the rest of the batch
+         DISPLAY FUNCTION TRIM(BatchErrorLine) ", skipped."
+         WRITE BatchErrorLine
+         MOVE SPACES TO BatchErrorLine.
+
+       3030-BATCH-WRITE-REPORT.
+      *> Append a header line identifying the employee, then the
+      *> same report block 2610-WriteToFile already produces, plus
+      *> a matching row in salary.csv
+         MOVE SPACES TO PrinLine
+         WRITE PrinLine
+         STRING "Employee: " FUNCTION TRIM(EmpName) "  OIB: "
+         FUNCTION TRIM(EmpOIB) DELIMITED BY SIZE INTO PrinLine
+         WRITE PrinLine
+         PERFORM 2610-WriteToFile
+         MOVE EmpName TO CsvNameField
+         MOVE EmpOIB TO CsvOibField
+         PERFORM 2630-WriteCsvRecord.
+
